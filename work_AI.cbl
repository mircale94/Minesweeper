@@ -1,6 +1,69 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WORK_AI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CKPT-TEMP-FILE ASSIGN TO "CKPTTMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-TMP-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+           SELECT MOVES-FILE ASSIGN TO "MOVESFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MOVE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CKPT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-PLAY-LIST          PIC X(400).
+           05 CKPT-PLAY-LIST-USER     PIC X(400).
+           05 CKPT-PLAYER-INPUT-BOOM  PIC 999.
+           05 CKPT-USER-ISRT          PIC 999.
+           05 CKPT-USER-ERROR         PIC 999.
+           05 CKPT-BOOM-INT           PIC 999.
+           05 CKPT-BOARD-SIZE         PIC 99.
+           05 CKPT-PLAYER-NAME        PIC X(10).
+           05 CKPT-FLAG-COUNT         PIC 999.
+           05 CKPT-FIRST-OPEN-SW      PIC X.
+           05 CKPT-MOVE-COUNT         PIC 9(5).
+       FD  CKPT-TEMP-FILE.
+       01  CKPT-TEMP-RECORD           PIC X(833).
+       FD  HISTORY-FILE.
+       01  HIST-RECORD.
+           05 HIST-DATE          PIC 9(8).
+           05 FILLER             PIC X.
+           05 HIST-TIME          PIC 9(8).
+           05 FILLER             PIC X.
+           05 HIST-BOOM          PIC 999.
+           05 FILLER             PIC X.
+           05 HIST-ISRT          PIC 999.
+           05 FILLER             PIC X.
+           05 HIST-ERROR         PIC 999.
+           05 FILLER             PIC X.
+           05 HIST-PLAYER        PIC X(10).
+       FD  MOVES-FILE.
+       01  MOVE-RECORD.
+           05 MOVE-ACTION        PIC X.
+           05 FILLER             PIC X.
+           05 MOVE-X             PIC 999.
+           05 FILLER             PIC X.
+           05 MOVE-Y             PIC 999.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD.
+           05 AUDIT-ACTION       PIC X.
+           05 FILLER             PIC X.
+           05 AUDIT-X            PIC 999.
+           05 FILLER             PIC X.
+           05 AUDIT-Y            PIC 999.
+           05 FILLER             PIC X.
+           05 AUDIT-RESULT       PIC X(10).
        WORKING-STORAGE SECTION.
 
       * P=旗子, O=未知, X=地雷
@@ -11,13 +74,48 @@
        01  TEMP-L PIC 999.
        01  TEMP-E PIC 999.
 
+      * --- 中斷存檔用變數 ---
+       01  WS-CKPT-STATUS PIC XX VALUE "00".
+       01  WS-CKPT-TMP-STATUS PIC XX VALUE "00".
+       01  WS-CKPT-TMP-NAME PIC X(8) VALUE "CKPTTMP".
+       01  WS-CKPT-LIVE-NAME PIC X(9) VALUE "CKPTFILE".
+       01  CKPT-FOUND-SW PIC X VALUE "N".
+           88 CKPT-FOUND VALUE "Y".
+       01  WS-HIST-STATUS PIC XX VALUE "00".
+
+      * --- 無人值守批次測試用 (由 MOVESFILE 依序讀取動作) ---
+       01  WS-MOVE-STATUS PIC XX VALUE "00".
+       01  WS-BATCH-SW PIC X VALUE "N".
+           88 WS-BATCH-MODE VALUE "Y".
+       01  WS-BATCH-EOF-SW PIC X VALUE "N".
+           88 WS-BATCH-EOF VALUE "Y".
+       01  WS-MOVE-COUNT PIC 9(5) VALUE 0.
+       01  WS-SKIP-IDX PIC 9(5) VALUE 0.
+       01  WS-AUDIT-STATUS PIC XX VALUE "00".
+       01  WS-AUDIT-ACTION PIC X.
+       01  WS-AUDIT-RESULT PIC X(10).
+
+      * --- 結算核對用計數器 ---
+       01  WS-ACTUAL-MINES PIC 999 VALUE 0.
+       01  WS-MISSED-COUNT PIC 999 VALUE 0.
+
+      * --- 棋盤大小 (可調整, 預設 10x10) ---
+       01  WS-BOARD-SIZE PIC 99 VALUE 10.
+       01  WS-MINE-CAP PIC 999 VALUE 30.
+       01  WS-FLAG-COUNT PIC 999 VALUE 0.
+       01  WS-MINE-LEFT PIC 999 VALUE 0.
+       01  WS-FIRST-OPEN-SW PIC X VALUE "Y".
+           88 WS-FIRST-OPEN VALUE "Y".
+       01  WS-RELOC-SW PIC X VALUE "N".
+           88 WS-RELOCATED VALUE "Y".
+
        01  PLAY-LIST.
-           05 PLAY-LIST-RP OCCURS 10 TIMES.
-               10 PLAY-LIST-BOOM PIC X(10) VALUE "OOOOOOOOOO".
+           05 PLAY-LIST-RP OCCURS 20 TIMES.
+               10 PLAY-LIST-BOOM PIC X(20) VALUE ALL "O".
 
        01  PLAY-LIST-USER.
-           05 PLAY-LIST-RP-USER OCCURS 10 TIMES.
-               10 PLAY-LIST-BOOM-USER PIC X(10) VALUE "OOOOOOOOOO".
+           05 PLAY-LIST-RP-USER OCCURS 20 TIMES.
+               10 PLAY-LIST-BOOM-USER PIC X(20) VALUE ALL "O".
       
        01  PLAYER-INPUT.
            05 PLAYER-INPUT-E PIC 999 VALUE 0.
@@ -33,9 +131,11 @@
            05  WS-CURR-DATE   PIC 9(8).
            05  WS-CURR-TIME   PIC 9(8).
        01  WS-SEED            PIC 9(9).
+       01  WS-SEED-INPUT      PIC 9(9) VALUE 0.
+       01  WS-PLAYER-NAME     PIC X(10) VALUE "PLAYER".
        
        01  LIST-INT PIC 99 VALUE 0.
-       01  WS-ROW-DISP PIC 99.
+       01  WS-ROW-DISP PIC Z9.
 
        01  LIST-INDEX-E PIC 999 VALUE 0.
        01  LIST-INDEX-L PIC 999 VALUE 0.
@@ -63,33 +163,91 @@
       * 顯示緩衝區
        01  I PIC 99.
        01  WS-DISPLAY-BUFFER.
-           05 WS-CELLS OCCURS 10 TIMES.
+           05 WS-CELLS OCCURS 20 TIMES.
                10 WS-SEP PIC X VALUE "|".
                10 WS-VAL PIC X.
            05 WS-FINAL-SEP PIC X VALUE "|".
+
+       01  WS-HEADER-BUFFER.
+           05 WS-HEADER-CELLS OCCURS 20 TIMES.
+               10 WS-HEADER-VAL PIC Z9.
+       01  WS-DASH-LINE PIC X(60) VALUE ALL "-".
        
        PROCEDURE DIVISION.
       * INIT
            PERFORM 999-TO-START THRU 999-EXIT.
        
-           DISPLAY "請輸入地雷數量 (上限 30):".
-           PERFORM UNTIL PLAYER-INPUT-BOOM > 0 AND <= 30
-               ACCEPT PLAYER-INPUT-BOOM
-               IF PLAYER-INPUT-BOOM <= 0 OR > 30
-                   DISPLAY "數量錯誤! 請輸入 1~30:"
+           IF CKPT-FOUND
+               DISPLAY "偵測到中斷存檔，繼續先前進度..."
+           ELSE
+               DISPLAY "請輸入玩家名稱 (預設 PLAYER):"
+               ACCEPT WS-PLAYER-NAME
+               IF WS-PLAYER-NAME = SPACES
+                   MOVE "PLAYER" TO WS-PLAYER-NAME
                END-IF
-           END-PERFORM.
+
+               DISPLAY "請輸入棋盤大小 (5~20，預設10):"
+               ACCEPT WS-BOARD-SIZE
+               IF WS-BOARD-SIZE = 0
+                   MOVE 10 TO WS-BOARD-SIZE
+               END-IF
+               PERFORM UNTIL WS-BOARD-SIZE >= 5 AND <= 20
+                   DISPLAY "大小錯誤! 請輸入 5~20:"
+                   ACCEPT WS-BOARD-SIZE
+               END-PERFORM
+
+               COMPUTE WS-MAX = WS-BOARD-SIZE * WS-BOARD-SIZE
+               COMPUTE WS-RANGE = WS-MAX - WS-MIN + 1
+
+               COMPUTE WS-MINE-CAP = WS-BOARD-SIZE * WS-BOARD-SIZE - 1
+               IF WS-MINE-CAP > 30
+                   MOVE 30 TO WS-MINE-CAP
+               END-IF
+
+               DISPLAY "請輸入地雷數量 (上限 " WS-MINE-CAP "):"
+               PERFORM UNTIL PLAYER-INPUT-BOOM > 0 AND <= WS-MINE-CAP
+                   ACCEPT PLAYER-INPUT-BOOM
+                   IF PLAYER-INPUT-BOOM <= 0 OR > WS-MINE-CAP
+                       DISPLAY "數量錯誤! 請重新輸入:"
+                   END-IF
+               END-PERFORM
+
+               DISPLAY "請輸入亂數種子 (0=使用系統時間):"
+               ACCEPT WS-SEED-INPUT
+               IF WS-SEED-INPUT NOT = 0
+                   MOVE WS-SEED-INPUT TO WS-SEED
+                   COMPUTE WS-RAND-FLOAT = FUNCTION RANDOM(WS-SEED)
+               END-IF
+           END-IF.
            
            PERFORM UNTIL USER-ISRT + USER-ERROR = PLAYER-INPUT-BOOM
-               PERFORM 000-GAME-LOOP
+                   OR WS-BATCH-EOF
+               PERFORM 000-GAME-LOOP THRU 000-EXIT
            END-PERFORM.
 
+           IF WS-BATCH-MODE
+               CLOSE MOVES-FILE
+           END-IF.
+
+           IF WS-BATCH-EOF
+              AND USER-ISRT + USER-ERROR NOT = PLAYER-INPUT-BOOM
+               DISPLAY "=============================="
+               DISPLAY "批次檔讀完，對局未結束"
+               DISPLAY "進度已存於中斷存檔，可續玩"
+               DISPLAY "=============================="
+               STOP RUN
+           END-IF.
+
+           PERFORM 996-CLEAR-CHECKPOINT THRU 996-EXIT.
+           PERFORM 995-WRITE-HISTORY THRU 995-EXIT.
+
            DISPLAY "=============================================".
            DISPLAY "遊戲結束".
            DISPLAY "=============================================".
+           PERFORM 108-RECONCILE THRU 108-EXIT.
       *    呼叫新的結算地圖
            PERFORM 109-SHOW-FINAL-MAP THRU 109-EXIT.
-           
+
            DISPLAY "---------------------------------------------".
            DISPLAY "標對地雷: " USER-ISRT.
            DISPLAY "踩爆地雷: " USER-ERROR.
@@ -102,19 +260,25 @@
            END-PERFORM.
            
            PERFORM 104-USER-INPUT THRU 104-EXIT.
-     
-           DISPLAY "請選擇動作:".
-           DISPLAY "---------------".
-           DISPLAY "P = 插旗 (標記地雷)".
-           DISPLAY "O = 挖開 (自動擴散)".
-           DISPLAY "---------------".
-           ACCEPT USER-INPUT-DO-WHAT.
-           
+
+           IF WS-BATCH-EOF
+               GO TO 000-EXIT
+           END-IF.
+
+           IF NOT WS-BATCH-MODE
+               DISPLAY "請選擇動作:"
+               DISPLAY "---------------"
+               DISPLAY "P = 插旗 (標記地雷)"
+               DISPLAY "O = 挖開 (自動擴散)"
+               DISPLAY "---------------"
+               ACCEPT USER-INPUT-DO-WHAT
+           END-IF.
+
            EVALUATE USER-INPUT-DO-WHAT
                WHEN "P"
                WHEN "p"
                    PERFORM 106-ACTION-FLAG THRU 106-EXIT
-                   
+
                WHEN "O"
                WHEN "o"
                    PERFORM 107-ACTION-OPEN THRU 107-EXIT
@@ -122,10 +286,15 @@
                WHEN OTHER
                    DISPLAY "無效的指令，請重試"
            END-EVALUATE.
-           
+
+           COMPUTE WS-MINE-LEFT = PLAYER-INPUT-BOOM - WS-FLAG-COUNT.
+
            DISPLAY "目前進度:".
            DISPLAY "已標記 " USER-ISRT " + 已踩爆 " USER-ERROR.
            DISPLAY "總目標: " PLAYER-INPUT-BOOM.
+           DISPLAY "地雷剩餘: " WS-MINE-LEFT.
+       000-EXIT.
+           EXIT.
 
        100-START-RD.
            COMPUTE WS-RAND-FLOAT = FUNCTION RANDOM
@@ -135,12 +304,13 @@
        
        101-BOOM-WHERE.
            DISPLAY "   解答地圖 (Debug):"
-           DISPLAY "     1 2 3 4 5 6 7 8 9 0"
-           DISPLAY "---------------------------------------------------"
+           PERFORM 112-SHOW-HEADER THRU 112-EXIT
            
-           PERFORM VARYING LIST-INT FROM 1 BY 1 UNTIL LIST-INT > 10
+           PERFORM VARYING LIST-INT FROM 1 BY 1
+                   UNTIL LIST-INT > WS-BOARD-SIZE
                MOVE "|" TO WS-FINAL-SEP
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WS-BOARD-SIZE
                    MOVE "|" TO WS-SEP(I)
       *            將解答轉為符號: X->* (雷), O->. (空)
                    IF PLAY-LIST-BOOM(LIST-INT)(I:1) = "X"
@@ -150,23 +320,21 @@
                    END-IF
                END-PERFORM
                
-               IF LIST-INT < 10
-                   MOVE LIST-INT TO WS-ROW-DISP
-                   DISPLAY " 0" WS-ROW-DISP WS-DISPLAY-BUFFER
-               ELSE
-                   DISPLAY " 000" WS-DISPLAY-BUFFER
-               END-IF
+               MOVE LIST-INT TO WS-ROW-DISP
+               DISPLAY " " WS-ROW-DISP
+                   WS-DISPLAY-BUFFER(1:2 * WS-BOARD-SIZE + 1)
            END-PERFORM.
        101-EXIT.
            
        102-SET-BOOM. 
-           DIVIDE WS-RAND-INT BY 10 GIVING LIST-INDEX-L 
+           DIVIDE WS-RAND-INT BY WS-BOARD-SIZE GIVING LIST-INDEX-L
                    REMAINDER LIST-INDEX-E
            
            ADD 1 TO LIST-INDEX-L
            ADD 1 TO LIST-INDEX-E
 
-           IF LIST-INDEX-L <= 10 AND LIST-INDEX-E <= 10
+           IF LIST-INDEX-L <= WS-BOARD-SIZE AND
+              LIST-INDEX-E <= WS-BOARD-SIZE
                IF PLAY-LIST-BOOM(LIST-INDEX-L)(LIST-INDEX-E:1) = "O"
                    ADD 1 TO BOOM-INT
                    MOVE "X" TO 
@@ -177,98 +345,147 @@
 
        103-USER-MAP.
            DISPLAY "   玩家地圖:"
-           DISPLAY "     1 2 3 4 5 6 7 8 9 0"
-           DISPLAY "---------------------------------------------------"
+           PERFORM 112-SHOW-HEADER THRU 112-EXIT
            
-           PERFORM VARYING LIST-INT FROM 1 BY 1 UNTIL LIST-INT > 10
+           PERFORM VARYING LIST-INT FROM 1 BY 1
+                   UNTIL LIST-INT > WS-BOARD-SIZE
                MOVE "|" TO WS-FINAL-SEP
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WS-BOARD-SIZE
                    MOVE "|" TO WS-SEP(I)
                    MOVE PLAY-LIST-BOOM-USER(LIST-INT)(I:1) 
                      TO WS-VAL(I)
                END-PERFORM
                
-               IF LIST-INT < 10
-                   MOVE LIST-INT TO WS-ROW-DISP
-                   DISPLAY " 0" WS-ROW-DISP WS-DISPLAY-BUFFER
-               ELSE
-                   DISPLAY " 000" WS-DISPLAY-BUFFER
-               END-IF
+               MOVE LIST-INT TO WS-ROW-DISP
+               DISPLAY " " WS-ROW-DISP
+                   WS-DISPLAY-BUFFER(1:2 * WS-BOARD-SIZE + 1)
            END-PERFORM.
        103-EXIT.
 
        104-USER-INPUT.
-           DISPLAY "-------------------"
-           DISPLAY "輸入 X 座標 (1~A/10):"
-           DISPLAY "(map=看地圖, bug=看解答, hp=看說明)"
-           ACCEPT USER-INPUT-E-STR
-           
-           EVALUATE USER-INPUT-E-STR
-               WHEN "bug"
-                 PERFORM 101-BOOM-WHERE THRU 101-EXIT
-                 GO TO 104-USER-INPUT
-               WHEN "map"
-                 PERFORM 103-USER-MAP THRU 103-EXIT
-                 GO TO 104-USER-INPUT
-               WHEN "hp "
-                 DISPLAY "P=旗子, O=未知, .=安全, 數字=雷數"
-                 GO TO 104-USER-INPUT
-           END-EVALUATE
-
-           MOVE USER-INPUT-E-STR TO USER-INPUT-E
-           
-           PERFORM UNTIL USER-INPUT-E >= 1 AND <= 10
-               DISPLAY "錯誤! 請輸入 1~10:"
+           IF WS-BATCH-MODE
+               PERFORM 992-BATCH-READ-MOVE THRU 992-EXIT
+           ELSE
+               DISPLAY "-------------------"
+               DISPLAY "輸入 X 座標 (1~" WS-BOARD-SIZE "):"
+               DISPLAY "(map=看地圖, bug=看解答, hp=看說明)"
                ACCEPT USER-INPUT-E-STR
+
+               EVALUATE USER-INPUT-E-STR
+                   WHEN "bug"
+                     PERFORM 101-BOOM-WHERE THRU 101-EXIT
+                     GO TO 104-USER-INPUT
+                   WHEN "map"
+                     PERFORM 103-USER-MAP THRU 103-EXIT
+                     GO TO 104-USER-INPUT
+                   WHEN "hp "
+                     DISPLAY "P=旗子 O=未知 .=安全 數字=雷數"
+                     GO TO 104-USER-INPUT
+               END-EVALUATE
+
                MOVE USER-INPUT-E-STR TO USER-INPUT-E
-           END-PERFORM
 
-           DISPLAY "輸入 Y 座標 (1~A/10):"
-           ACCEPT USER-INPUT-L
-           
-           PERFORM UNTIL USER-INPUT-L >= 1 AND <= 10
-               DISPLAY "錯誤! 請輸入 1~10:"
+               PERFORM UNTIL USER-INPUT-E >= 1 AND <= WS-BOARD-SIZE
+                   DISPLAY "錯誤! 請輸入 1~" WS-BOARD-SIZE ":"
+                   ACCEPT USER-INPUT-E-STR
+                   MOVE USER-INPUT-E-STR TO USER-INPUT-E
+               END-PERFORM
+
+               DISPLAY "輸入 Y 座標 (1~" WS-BOARD-SIZE "):"
                ACCEPT USER-INPUT-L
-           END-PERFORM.
+
+               PERFORM UNTIL USER-INPUT-L >= 1 AND <= WS-BOARD-SIZE
+                   DISPLAY "錯誤! 請輸入 1~" WS-BOARD-SIZE ":"
+                   ACCEPT USER-INPUT-L
+               END-PERFORM
+           END-IF.
        104-EXIT.
 
+      * --- 批次模式: 從動作檔讀入下一步 (動作/X/Y) ---
+       992-BATCH-READ-MOVE.
+           READ MOVES-FILE
+           IF WS-MOVE-STATUS = "00"
+               ADD 1 TO WS-MOVE-COUNT
+               IF MOVE-X < 1 OR > WS-BOARD-SIZE
+                  OR MOVE-Y < 1 OR > WS-BOARD-SIZE
+                   DISPLAY ">>> 批次座標超出範圍，略過本筆"
+                   GO TO 992-BATCH-READ-MOVE
+               END-IF
+               MOVE MOVE-ACTION TO USER-INPUT-DO-WHAT
+               MOVE MOVE-X TO USER-INPUT-E
+               MOVE MOVE-Y TO USER-INPUT-L
+           ELSE
+               MOVE "Y" TO WS-BATCH-EOF-SW
+               MOVE "X" TO USER-INPUT-DO-WHAT
+           END-IF.
+       992-EXIT.
+
        106-ACTION-FLAG.
-           IF PLAY-LIST-BOOM-USER(USER-INPUT-L)(USER-INPUT-E:1) 
-              NOT = "O" AND NOT = "P"
-               DISPLAY ">>> 這裡已經開過了!"
+           MOVE "P" TO WS-AUDIT-ACTION
+           IF PLAY-LIST-BOOM-USER(USER-INPUT-L)(USER-INPUT-E:1)
+              NOT = "O"
+               DISPLAY ">>> 這裡已經插旗或開過了!"
+               MOVE "ALREADY" TO WS-AUDIT-RESULT
            ELSE
-               MOVE "P" TO 
-                 PLAY-LIST-BOOM-USER(USER-INPUT-L)(USER-INPUT-E:1)
-               
-               IF PLAY-LIST-BOOM(USER-INPUT-L)(USER-INPUT-E:1) = "X"
-                   ADD 1 TO USER-ISRT
-                   DISPLAY ">>> 標記成功"
+               IF WS-FLAG-COUNT >= PLAYER-INPUT-BOOM
+                   DISPLAY ">>> 插旗數已達上限，無法再插旗"
+                   MOVE "FLAG-CAP" TO WS-AUDIT-RESULT
                ELSE
-                   DISPLAY ">>> 標記完成"
+                   MOVE "P" TO
+                     PLAY-LIST-BOOM-USER(USER-INPUT-L)(USER-INPUT-E:1)
+                   ADD 1 TO WS-FLAG-COUNT
+
+                   IF PLAY-LIST-BOOM(USER-INPUT-L)(USER-INPUT-E:1) = "X"
+                       ADD 1 TO USER-ISRT
+                       DISPLAY ">>> 標記成功"
+                       MOVE "FLAG-OK" TO WS-AUDIT-RESULT
+                   ELSE
+                       DISPLAY ">>> 標記完成"
+                       MOVE "FLAG-NG" TO WS-AUDIT-RESULT
+                   END-IF
                END-IF
            END-IF.
+
+           PERFORM 991-WRITE-AUDIT THRU 991-EXIT.
+           PERFORM 997-SAVE-CHECKPOINT THRU 997-EXIT.
        106-EXIT.
 
        107-ACTION-OPEN.
-           IF PLAY-LIST-BOOM-USER(USER-INPUT-L)(USER-INPUT-E:1) 
+           MOVE "O" TO WS-AUDIT-ACTION
+           IF PLAY-LIST-BOOM-USER(USER-INPUT-L)(USER-INPUT-E:1)
               NOT = "O" AND NOT = "P"
                 DISPLAY ">>> 這裡已經開過了!"
+                MOVE "ALREADY" TO WS-AUDIT-RESULT
            ELSE
+                IF WS-FIRST-OPEN
+                    IF PLAY-LIST-BOOM(USER-INPUT-L)(USER-INPUT-E:1)
+                       = "X"
+                        PERFORM 113-RELOCATE-MINE THRU 113-EXIT
+                    END-IF
+                    MOVE "N" TO WS-FIRST-OPEN-SW
+                END-IF
+
                 IF PLAY-LIST-BOOM(USER-INPUT-L)(USER-INPUT-E:1) = "X"
       *             踩到雷
-                    MOVE "T" TO 
+                    MOVE "T" TO
                       PLAY-LIST-BOOM-USER(USER-INPUT-L)(USER-INPUT-E:1)
                     ADD 1 TO USER-ERROR
                     DISPLAY "!!! 爆炸 !!!"
+                    MOVE "HIT" TO WS-AUDIT-RESULT
                 ELSE
       *             沒踩到雷，計算周圍雷數並擴散
-                    PERFORM 110-CALC-AND-FILL 
+                    PERFORM 110-CALC-AND-FILL
                             THRU 110-EXIT
-                    PERFORM 111-AUTO-EXPAND 
+                    PERFORM 111-AUTO-EXPAND
                             THRU 111-EXIT
                     PERFORM 103-USER-MAP THRU 103-EXIT
+                    MOVE "OPEN-OK" TO WS-AUDIT-RESULT
                 END-IF
            END-IF.
+
+           PERFORM 991-WRITE-AUDIT THRU 991-EXIT.
+           PERFORM 997-SAVE-CHECKPOINT THRU 997-EXIT.
        107-EXIT.
 
       * --- 計算單格雷數並填入 ---
@@ -280,8 +497,8 @@
                 COMPUTE CHECK-L = USER-INPUT-L + SCAN-R
                 COMPUTE CHECK-E = USER-INPUT-E + SCAN-C
                 
-                IF CHECK-L >= 1 AND <= 10 AND 
-                   CHECK-E >= 1 AND <= 10
+                IF CHECK-L >= 1 AND <= WS-BOARD-SIZE AND
+                   CHECK-E >= 1 AND <= WS-BOARD-SIZE
                     IF PLAY-LIST-BOOM(CHECK-L)(CHECK-E:1) = "X"
                         ADD 1 TO NEARBY-MINES
                     END-IF
@@ -331,19 +548,20 @@
            PERFORM UNTIL CHANGED-FLAG = "N"
                MOVE "N" TO CHANGED-FLAG
                
-               PERFORM VARYING LIST-INT FROM 1 BY 1 UNTIL LIST-INT > 10
-                 PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               PERFORM VARYING LIST-INT FROM 1 BY 1
+                       UNTIL LIST-INT > WS-BOARD-SIZE
+                 PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-BOARD-SIZE
       *            如果發現一個已經被標記為安全(.)的格子
                    IF PLAY-LIST-BOOM-USER(LIST-INT)(I:1) = "."
-                       
+
       *                檢查它周圍 8 格是否有未開的(O)
                PERFORM VARYING SCAN-R FROM -1 BY 1 UNTIL SCAN-R > 1
                  PERFORM VARYING SCAN-C FROM -1 BY 1 UNTIL SCAN-C > 1
                     COMPUTE CHECK-L = LIST-INT + SCAN-R
                     COMPUTE CHECK-E = I + SCAN-C
-                    
-                    IF CHECK-L >= 1 AND <= 10 AND 
-                       CHECK-E >= 1 AND <= 10
+
+                    IF CHECK-L >= 1 AND <= WS-BOARD-SIZE AND
+                       CHECK-E >= 1 AND <= WS-BOARD-SIZE
                         
                         IF PLAY-LIST-BOOM-USER(CHECK-L)(CHECK-E:1) = "O"
                             
@@ -371,15 +589,62 @@
            END-PERFORM.
        111-EXIT.
 
+      * --- 結算核對: 重新掃描盤面確認地雷/標記/踩爆數量一致 ---
+       108-RECONCILE.
+           MOVE 0 TO WS-ACTUAL-MINES
+           MOVE 0 TO WS-MISSED-COUNT
+
+           PERFORM VARYING LIST-INT FROM 1 BY 1
+                   UNTIL LIST-INT > WS-BOARD-SIZE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-BOARD-SIZE
+                   IF PLAY-LIST-BOOM(LIST-INT)(I:1) = "X"
+                       ADD 1 TO WS-ACTUAL-MINES
+                       IF PLAY-LIST-BOOM-USER(LIST-INT)(I:1) = "O"
+                           ADD 1 TO WS-MISSED-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           IF WS-ACTUAL-MINES NOT = PLAYER-INPUT-BOOM
+               DISPLAY "!!! 核對異常: 地雷數與設定不符 !!!"
+           END-IF
+
+           IF USER-ISRT + USER-ERROR + WS-MISSED-COUNT
+              NOT = WS-ACTUAL-MINES
+               DISPLAY "!!! 核對異常: 標記/踩爆加總不符 !!!"
+           END-IF.
+       108-EXIT.
+
+      * --- 第一次挖開踩到雷時，將該雷移到別格 (保證首挖安全) ---
+       113-RELOCATE-MINE.
+           MOVE "N" TO WS-RELOC-SW
+           PERFORM VARYING LIST-INT FROM 1 BY 1
+                   UNTIL LIST-INT > WS-BOARD-SIZE OR WS-RELOCATED
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > WS-BOARD-SIZE OR WS-RELOCATED
+                   IF PLAY-LIST-BOOM(LIST-INT)(I:1) = "O"
+                      AND (LIST-INT NOT = USER-INPUT-L
+                           OR I NOT = USER-INPUT-E)
+                       MOVE "X" TO PLAY-LIST-BOOM(LIST-INT)(I:1)
+                       MOVE "Y" TO WS-RELOC-SW
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           MOVE "O" TO
+             PLAY-LIST-BOOM(USER-INPUT-L)(USER-INPUT-E:1).
+       113-EXIT.
+
       * --- 結算地圖顯示 ---
        109-SHOW-FINAL-MAP.
            DISPLAY "   最終結算地圖:"
-           DISPLAY "     1 2 3 4 5 6 7 8 9 0"
-           DISPLAY "---------------------------------------------------"
-           
-           PERFORM VARYING LIST-INT FROM 1 BY 1 UNTIL LIST-INT > 10
+           PERFORM 112-SHOW-HEADER THRU 112-EXIT
+
+           PERFORM VARYING LIST-INT FROM 1 BY 1
+                   UNTIL LIST-INT > WS-BOARD-SIZE
                MOVE "|" TO WS-FINAL-SEP
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-BOARD-SIZE
                    MOVE "|" TO WS-SEP(I)
                    
       *            取出玩家當前狀態
@@ -415,24 +680,147 @@
                    END-EVALUATE
 
                END-PERFORM
-               
-               IF LIST-INT < 10
-                   MOVE LIST-INT TO WS-ROW-DISP
-                   DISPLAY " 0" WS-ROW-DISP WS-DISPLAY-BUFFER
-               ELSE
-                   DISPLAY " 000" WS-DISPLAY-BUFFER
-               END-IF
+
+               MOVE LIST-INT TO WS-ROW-DISP
+               DISPLAY " " WS-ROW-DISP
+                   WS-DISPLAY-BUFFER(1:2 * WS-BOARD-SIZE + 1)
            END-PERFORM.
-           
+
            DISPLAY "圖例: [1-8]=雷數, .=安全, F=標對, I=標錯,"
            DISPLAY "      T=踩爆, M=漏掉".
        109-EXIT.
 
+      * --- 依棋盤大小動態顯示欄位編號與分隔線 ---
+       112-SHOW-HEADER.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-BOARD-SIZE
+               MOVE I TO WS-HEADER-VAL(I)
+           END-PERFORM.
+
+           DISPLAY "   "
+               WS-HEADER-BUFFER(1:2 * WS-BOARD-SIZE)
+           DISPLAY WS-DASH-LINE(1:4 + 2 * WS-BOARD-SIZE).
+       112-EXIT.
+
        999-TO-START.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
            COMPUTE WS-SEED = FUNCTION NUMVAL(WS-CURR-TIME)
            COMPUTE WS-RAND-FLOAT = FUNCTION RANDOM(WS-SEED)
-           COMPUTE WS-RANGE = WS-MAX - WS-MIN + 1.
+           COMPUTE WS-RANGE = WS-MAX - WS-MIN + 1
+
+           PERFORM 998-LOAD-CHECKPOINT THRU 998-EXIT.
+           PERFORM 993-OPEN-MOVES-FILE THRU 993-EXIT.
        999-EXIT.
 
+      * --- 若存在批次動作檔，開啟後改以檔案驅動每一步動作 ---
+       993-OPEN-MOVES-FILE.
+           OPEN INPUT MOVES-FILE
+           IF WS-MOVE-STATUS = "00"
+               MOVE "Y" TO WS-BATCH-SW
+               PERFORM 994-SKIP-CONSUMED-MOVES THRU 994-EXIT
+           ELSE
+               MOVE "N" TO WS-BATCH-SW
+           END-IF.
+       993-EXIT.
+
+      * --- 續玩時跳過上次已處理過的批次動作，避免重複記稽核 ---
+       994-SKIP-CONSUMED-MOVES.
+           IF WS-MOVE-COUNT > 0
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                       UNTIL WS-SKIP-IDX > WS-MOVE-COUNT
+                   READ MOVES-FILE
+               END-PERFORM
+           END-IF.
+       994-EXIT.
+
+      * --- 讀取中斷存檔 (若存在則還原盤面與進度) ---
+       998-LOAD-CHECKPOINT.
+           MOVE "N" TO CKPT-FOUND-SW
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CKPT-FILE
+               IF WS-CKPT-STATUS = "00"
+                   MOVE CKPT-PLAY-LIST      TO PLAY-LIST
+                   MOVE CKPT-PLAY-LIST-USER TO PLAY-LIST-USER
+                   MOVE CKPT-PLAYER-INPUT-BOOM TO PLAYER-INPUT-BOOM
+                   MOVE CKPT-USER-ISRT      TO USER-ISRT
+                   MOVE CKPT-USER-ERROR     TO USER-ERROR
+                   MOVE CKPT-BOOM-INT       TO BOOM-INT
+                   MOVE CKPT-BOARD-SIZE     TO WS-BOARD-SIZE
+                   MOVE CKPT-PLAYER-NAME    TO WS-PLAYER-NAME
+                   MOVE CKPT-FLAG-COUNT     TO WS-FLAG-COUNT
+                   MOVE CKPT-FIRST-OPEN-SW  TO WS-FIRST-OPEN-SW
+                   MOVE CKPT-MOVE-COUNT     TO WS-MOVE-COUNT
+                   MOVE "Y" TO CKPT-FOUND-SW
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+       998-EXIT.
+
+      * --- 將目前盤面與進度寫入中斷存檔 ---
+       997-SAVE-CHECKPOINT.
+           MOVE PLAY-LIST              TO CKPT-PLAY-LIST
+           MOVE PLAY-LIST-USER         TO CKPT-PLAY-LIST-USER
+           MOVE PLAYER-INPUT-BOOM      TO CKPT-PLAYER-INPUT-BOOM
+           MOVE USER-ISRT              TO CKPT-USER-ISRT
+           MOVE USER-ERROR             TO CKPT-USER-ERROR
+           MOVE BOOM-INT               TO CKPT-BOOM-INT
+           MOVE WS-BOARD-SIZE          TO CKPT-BOARD-SIZE
+           MOVE WS-PLAYER-NAME         TO CKPT-PLAYER-NAME
+           MOVE WS-FLAG-COUNT          TO CKPT-FLAG-COUNT
+           MOVE WS-FIRST-OPEN-SW       TO CKPT-FIRST-OPEN-SW
+           MOVE WS-MOVE-COUNT          TO CKPT-MOVE-COUNT
+           MOVE CKPT-RECORD TO CKPT-TEMP-RECORD
+           OPEN OUTPUT CKPT-TEMP-FILE
+           IF WS-CKPT-TMP-STATUS = "00"
+               WRITE CKPT-TEMP-RECORD
+               CLOSE CKPT-TEMP-FILE
+               IF WS-CKPT-TMP-STATUS = "00"
+                   CALL "CBL_RENAME_FILE" USING WS-CKPT-TMP-NAME
+                       WS-CKPT-LIVE-NAME
+               END-IF
+           END-IF.
+       997-EXIT.
+
+      * --- 將本局結果附加寫入歷史紀錄檔 ---
+       995-WRITE-HISTORY.
+           MOVE SPACES TO HIST-RECORD
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+           MOVE WS-CURR-DATE      TO HIST-DATE
+           MOVE WS-CURR-TIME      TO HIST-TIME
+           MOVE PLAYER-INPUT-BOOM TO HIST-BOOM
+           MOVE USER-ISRT         TO HIST-ISRT
+           MOVE USER-ERROR        TO HIST-ERROR
+           MOVE WS-PLAYER-NAME    TO HIST-PLAYER
+
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HIST-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           WRITE HIST-RECORD
+           CLOSE HISTORY-FILE.
+       995-EXIT.
+
+      * --- 將插旗/挖開動作附加寫入稽核紀錄檔 ---
+      * 呼叫前須先設好 WS-AUDIT-ACTION/WS-AUDIT-RESULT，座標取自玩家輸入
+       991-WRITE-AUDIT.
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE WS-AUDIT-ACTION TO AUDIT-ACTION
+           MOVE USER-INPUT-E TO AUDIT-X
+           MOVE USER-INPUT-L TO AUDIT-Y
+           MOVE WS-AUDIT-RESULT TO AUDIT-RESULT
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+       991-EXIT.
+
+      * --- 遊戲結束後清空中斷存檔，讓下一局重新開始 ---
+       996-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE.
+       996-EXIT.
+
        END PROGRAM WORK_AI.
