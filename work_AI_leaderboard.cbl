@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEADERBD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+       01  HIST-RECORD.
+           05 HIST-DATE          PIC 9(8).
+           05 FILLER             PIC X.
+           05 HIST-TIME          PIC 9(8).
+           05 FILLER             PIC X.
+           05 HIST-BOOM          PIC 999.
+           05 FILLER             PIC X.
+           05 HIST-ISRT          PIC 999.
+           05 FILLER             PIC X.
+           05 HIST-ERROR         PIC 999.
+           05 FILLER             PIC X.
+           05 HIST-PLAYER        PIC X(10).
+       WORKING-STORAGE SECTION.
+
+      * --- 排行榜彙總用變數 ---
+       01  WS-HIST-STATUS PIC XX VALUE "00".
+       01  WS-ENTRY-COUNT PIC 999 VALUE 0.
+       01  I              PIC 999 VALUE 0.
+       01  J              PIC 999 VALUE 0.
+
+       01  RANK-TABLE.
+           05 RANK-RP OCCURS 200 TIMES.
+               10 RANK-PLAYER   PIC X(10).
+               10 RANK-GAMES    PIC 999.
+               10 RANK-BOOM     PIC 999.
+               10 RANK-ISRT     PIC 999.
+               10 RANK-ERROR    PIC 999.
+
+       01  WS-FOUND-SW PIC X VALUE "N".
+           88 WS-FOUND VALUE "Y".
+
+       01  WS-TEMP-PLAYER PIC X(10).
+       01  WS-TEMP-GAMES  PIC 999.
+       01  WS-TEMP-BOOM   PIC 999.
+       01  WS-TEMP-ISRT   PIC 999.
+       01  WS-TEMP-ERROR  PIC 999.
+       01  WS-TEMP-ACC    PIC 9(5).
+
+       01  WS-ACCURACY.
+           05 WS-ACC-RP OCCURS 200 TIMES PIC 9(5).
+
+       PROCEDURE DIVISION.
+      * INIT
+           DISPLAY "=============================================".
+           DISPLAY "排行榜 (依歷史紀錄檔統計)".
+           DISPLAY "=============================================".
+
+           OPEN INPUT HISTORY-FILE.
+           IF WS-HIST-STATUS NOT = "00"
+               DISPLAY "找不到歷史紀錄檔。"
+               STOP RUN
+           END-IF.
+
+           PERFORM 100-READ-NEXT THRU 100-EXIT
+               UNTIL WS-HIST-STATUS NOT = "00".
+
+           CLOSE HISTORY-FILE.
+
+           IF WS-ENTRY-COUNT = 0
+               DISPLAY "歷史紀錄檔內沒有任何對局資料。"
+               STOP RUN
+           END-IF.
+
+           PERFORM 200-CALC-ACCURACY THRU 200-EXIT.
+           PERFORM 300-SORT-BY-ACCURACY THRU 300-EXIT.
+           PERFORM 400-SHOW-RANKING THRU 400-EXIT.
+
+           STOP RUN.
+
+      * --- 讀取下一筆歷史紀錄並併入排行榜累計表 ---
+       100-READ-NEXT.
+           READ HISTORY-FILE
+           IF WS-HIST-STATUS = "00"
+               PERFORM 110-MERGE-ENTRY THRU 110-EXIT
+           END-IF.
+       100-EXIT.
+           EXIT.
+
+      * --- 依玩家名稱找出累計表中的項目，找不到就新增一筆 ---
+       110-MERGE-ENTRY.
+           MOVE "N" TO WS-FOUND-SW
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ENTRY-COUNT
+               IF RANK-PLAYER(I) = HIST-PLAYER
+                   ADD 1           TO RANK-GAMES(I)
+                   ADD HIST-BOOM   TO RANK-BOOM(I)
+                   ADD HIST-ISRT   TO RANK-ISRT(I)
+                   ADD HIST-ERROR  TO RANK-ERROR(I)
+                   MOVE "Y" TO WS-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+           IF NOT WS-FOUND
+               ADD 1 TO WS-ENTRY-COUNT
+               MOVE HIST-PLAYER  TO RANK-PLAYER(WS-ENTRY-COUNT)
+               MOVE 1            TO RANK-GAMES(WS-ENTRY-COUNT)
+               MOVE HIST-BOOM    TO RANK-BOOM(WS-ENTRY-COUNT)
+               MOVE HIST-ISRT    TO RANK-ISRT(WS-ENTRY-COUNT)
+               MOVE HIST-ERROR   TO RANK-ERROR(WS-ENTRY-COUNT)
+           END-IF.
+       110-EXIT.
+           EXIT.
+
+      * --- 計算每位玩家的標記正確率 (萬分比，避免小數) ---
+       200-CALC-ACCURACY.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ENTRY-COUNT
+               IF RANK-BOOM(I) > 0
+                   COMPUTE WS-ACC-RP(I) =
+                       (RANK-ISRT(I) * 10000) / RANK-BOOM(I)
+               ELSE
+                   MOVE 0 TO WS-ACC-RP(I)
+               END-IF
+           END-PERFORM.
+       200-EXIT.
+           EXIT.
+
+      * --- 依正確率由高到低排序，正確率相同則踩爆數少者優先 ---
+       300-SORT-BY-ACCURACY.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ENTRY-COUNT - 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > WS-ENTRY-COUNT - I
+                   PERFORM 310-COMPARE-SWAP THRU 310-EXIT
+               END-PERFORM
+           END-PERFORM.
+       300-EXIT.
+           EXIT.
+
+       310-COMPARE-SWAP.
+           IF WS-ACC-RP(J) < WS-ACC-RP(J + 1)
+               PERFORM 320-SWAP-ENTRY THRU 320-EXIT
+           ELSE
+               IF WS-ACC-RP(J) = WS-ACC-RP(J + 1)
+                   AND RANK-ERROR(J) > RANK-ERROR(J + 1)
+                   PERFORM 320-SWAP-ENTRY THRU 320-EXIT
+               END-IF
+           END-IF.
+       310-EXIT.
+           EXIT.
+
+       320-SWAP-ENTRY.
+           MOVE RANK-PLAYER(J) TO WS-TEMP-PLAYER
+           MOVE RANK-GAMES(J)  TO WS-TEMP-GAMES
+           MOVE RANK-BOOM(J)   TO WS-TEMP-BOOM
+           MOVE RANK-ISRT(J)   TO WS-TEMP-ISRT
+           MOVE RANK-ERROR(J)  TO WS-TEMP-ERROR
+           MOVE WS-ACC-RP(J)   TO WS-TEMP-ACC
+
+           MOVE RANK-PLAYER(J + 1) TO RANK-PLAYER(J)
+           MOVE RANK-GAMES(J + 1)  TO RANK-GAMES(J)
+           MOVE RANK-BOOM(J + 1)   TO RANK-BOOM(J)
+           MOVE RANK-ISRT(J + 1)   TO RANK-ISRT(J)
+           MOVE RANK-ERROR(J + 1)  TO RANK-ERROR(J)
+           MOVE WS-ACC-RP(J + 1)   TO WS-ACC-RP(J)
+
+           MOVE WS-TEMP-PLAYER TO RANK-PLAYER(J + 1)
+           MOVE WS-TEMP-GAMES  TO RANK-GAMES(J + 1)
+           MOVE WS-TEMP-BOOM   TO RANK-BOOM(J + 1)
+           MOVE WS-TEMP-ISRT   TO RANK-ISRT(J + 1)
+           MOVE WS-TEMP-ERROR  TO RANK-ERROR(J + 1)
+           MOVE WS-TEMP-ACC    TO WS-ACC-RP(J + 1).
+       320-EXIT.
+           EXIT.
+
+      * --- 列印排行榜 ---
+       400-SHOW-RANKING.
+           DISPLAY "排名 玩家 局數 地雷 標對 踩爆 正確".
+           DISPLAY "---------------------------------------------".
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-ENTRY-COUNT
+               DISPLAY I SPACE SPACE
+                   RANK-PLAYER(I) SPACE
+                   RANK-GAMES(I) SPACE SPACE
+                   RANK-BOOM(I)  SPACE SPACE
+                   RANK-ISRT(I)  SPACE SPACE
+                   RANK-ERROR(I) SPACE SPACE
+                   WS-ACC-RP(I) "/10000"
+           END-PERFORM.
+       400-EXIT.
+           EXIT.
